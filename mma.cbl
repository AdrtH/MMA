@@ -2,44 +2,649 @@
        PROGRAM-ID. MinMaxAverage.
        AUTHOR. Adrien.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "MMAREPORT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "MMAEXCEPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT RESULTS-FILE ASSIGN TO "MMARESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "MMAAUDIT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "MMACHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05  TRANS-CATEGORY       PIC X(10).
+           05  TRANS-AMOUNT         PIC X(20).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD            PIC X(132).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD         PIC X(132).
+
+       FD  RESULTS-FILE
+           RECORDING MODE IS F.
+       01  MMA-RESULTS-RECORD.
+           05  RESULTS-RUN-DATE     PIC 9(8).
+           05  RESULTS-RUN-TIME     PIC 9(8).
+           05  RESULTS-MIN          PIC 9(12)V9(6).
+           05  RESULTS-MAX          PIC 9(12)V9(6).
+           05  RESULTS-AVG          PIC 9(12)V9(6).
+           05  RESULTS-STDDEV       PIC 9(12)V9(6).
+           05  RESULTS-COUNT        PIC 9(10).
+           05  RESULTS-OVERFLOW-FLAG PIC X.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUDIT-SEQ            PIC 9(10).
+           05  AUDIT-VALUE          PIC X(20).
+           05  AUDIT-CATEGORY       PIC X(10).
+           05  AUDIT-RUN-DATE       PIC 9(8).
+           05  AUDIT-RUN-TIME       PIC 9(8).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-READ-COUNT      PIC 9(10).
+           05  CKPT-COUNT           PIC 9(10).
+           05  CKPT-TOT             PIC 9(12)V9(6).
+           05  CKPT-MIN             PIC 9(12)V9(6).
+           05  CKPT-MAX             PIC 9(12)V9(6).
+           05  CKPT-MIN-REC         PIC 9(10).
+           05  CKPT-MAX-REC         PIC 9(10).
+      *    Display numeric, not COMP-2: raw COMP-2 bytes can contain
+      *    an embedded line-feed and break LINE SEQUENTIAL framing.
+           05  CKPT-SUMSQ           PIC 9(25)V9(6).
+           05  CKPT-REJECT-COUNT    PIC 9(10).
+
        WORKING-STORAGE SECTION.
-       01  WS-MIN   PIC 9(6)V9(6) VALUE HIGH-VALUE.
-       01  WS-MAX   PIC 9(6)V9(6) VALUE LOW-VALUE.
-       01  WS-AVG   PIC 9(6)V9(6).
-       01  WS-TOT   PIC 9(6)V9(6) USAGE IS COMP.
-       01  WS-NB    PIC 9(6) VALUE LOW-VALUE.
-       01  WS-IN    PIC X(6) VALUE ZEROS.
+       01  WS-MIN   PIC 9(12)V9(6) VALUE HIGH-VALUE.
+       01  WS-MAX   PIC 9(12)V9(6) VALUE LOW-VALUE.
+       01  WS-AVG   PIC 9(12)V9(6).
+       01  WS-TOT   PIC 9(12)V9(6) VALUE ZEROS.
+       01  WS-NB    PIC 9(12)V9(6) VALUE LOW-VALUE.
+       01  WS-NB-SIGNED PIC S9(13)V9(6) VALUE ZEROS.
+       01  WS-IN    PIC X(20) VALUE ZEROS.
        01  WS-COUNT PIC 9(10) VALUE ZEROS USAGE IS COMP.
+       01  WS-READ-COUNT   PIC 9(10) VALUE ZEROS USAGE IS COMP.
+       01  WS-REJECT-COUNT PIC 9(10) VALUE ZEROS USAGE IS COMP.
+
+      *Input record number that produced the current WS-MIN/WS-MAX.
+       01  WS-MIN-REC PIC 9(10) VALUE ZEROS USAGE IS COMP.
+       01  WS-MAX-REC PIC 9(10) VALUE ZEROS USAGE IS COMP.
+
+      *Sum-of-squares accumulator for AFFICHAGE's standard deviation;
+      *COMP-2 since a squared reading can exceed COMP's 18-digit cap.
+       01  WS-SUMSQ     USAGE COMP-2 VALUE ZERO.
+       01  WS-CKPT-SUMSQ-MAX USAGE COMP-2
+               VALUE 9999999999999999999999999.
+       01  WS-VARIANCE  USAGE COMP-2 VALUE ZERO.
+       01  WS-STDDEV    PIC 9(12)V9(6) VALUE ZEROS.
+
+       01  WS-OVERFLOW-FLAG PIC X VALUE 'N'.
+           88  WS-OVERFLOW-DETECTED  VALUE 'Y'.
+       01  WS-OVERFLOW-COUNT PIC 9(6) VALUE ZEROS.
+
+       01  WS-CAT-OVERFLOW-FLAG PIC X VALUE 'N'.
+           88  WS-CAT-OVERFLOW-DETECTED  VALUE 'Y'.
+       01  WS-CAT-OVERFLOW-COUNT PIC 9(6) VALUE ZEROS.
+
+       01  WS-CAT-TOT-OVERFLOW-FLAG PIC X VALUE 'N'.
+           88  WS-CAT-TOT-OVERFLOW-DETECTED  VALUE 'Y'.
+       01  WS-CAT-TOT-OVERFLOW-COUNT PIC 9(6) VALUE ZEROS.
+
+       01  WS-SUMSQ-OVERFLOW-FLAG PIC X VALUE 'N'.
+           88  WS-SUMSQ-OVERFLOW-DETECTED  VALUE 'Y'.
+       01  WS-SUMSQ-OVERFLOW-COUNT PIC 9(6) VALUE ZEROS.
+
+       01  WS-TRANS-STATUS     PIC XX VALUE ZEROS.
+       01  WS-REPORT-STATUS    PIC XX VALUE ZEROS.
+       01  WS-EXCEPTION-STATUS PIC XX VALUE ZEROS.
+       01  WS-RESULTS-STATUS   PIC XX VALUE ZEROS.
+       01  WS-AUDIT-STATUS     PIC XX VALUE ZEROS.
+       01  WS-CHECKPOINT-STATUS PIC XX VALUE ZEROS.
+
+       01  WS-REC-CATEGORY     PIC X(10) VALUE SPACES.
+       01  WS-RUN-TIME         PIC 9(8)  VALUE ZEROS.
+
+       01  WS-AMOUNT-DISP-1 PIC Z(11)9.999999.
+       01  WS-AMOUNT-DISP-2 PIC Z(11)9.999999.
+       01  WS-AMOUNT-DISP-3 PIC Z(11)9.999999.
+       01  WS-AMOUNT-DISP-4 PIC Z(11)9.999999.
+
+      *Per-category control-break table, looked up by WS-REC-CATEGORY
+      *as each record is processed and printed in CATEGORY-REPORT.
+       78  WS-CAT-MAX-ENTRIES  VALUE 50.
+       01  WS-CAT-COUNT-ENTRIES PIC 9(3) VALUE ZEROS.
+       01  WS-CAT-IDX          PIC 9(3) VALUE ZEROS.
+       01  WS-CAT-FOUND-IDX    PIC 9(3) VALUE ZEROS.
+       01  WS-CAT-TABLE.
+           05  WS-CAT-ENTRY OCCURS WS-CAT-MAX-ENTRIES TIMES.
+               10  WS-CAT-CODE      PIC X(10).
+               10  WS-CAT-MIN       PIC 9(12)V9(6).
+               10  WS-CAT-MAX       PIC 9(12)V9(6).
+               10  WS-CAT-TOT       PIC 9(12)V9(6).
+               10  WS-CAT-CNT       PIC 9(10) USAGE IS COMP.
+               10  WS-CAT-MINSEQ   PIC 9(10).
+               10  WS-CAT-MAXSEQ   PIC 9(10).
+       01  WS-CAT-AVG          PIC 9(12)V9(6).
+
+      *Checkpoint interval, in records; change and recompile to tune.
+       01  WS-CHECKPOINT-EVERY PIC 9(10) VALUE 1000.
+       01  WS-CHECKPOINT-REM   PIC 9(10) VALUE ZEROS.
+       01  WS-SKIP-COUNT       PIC 9(10) VALUE ZEROS.
+       01  WS-SKIP-IDX         PIC 9(10) VALUE ZEROS.
+       01  WS-SKIP-ACTUAL      PIC 9(10) VALUE ZEROS.
+
+       01  WS-RESTART-FLAG  PIC X VALUE 'N'.
+           88  WS-RESTARTED        VALUE 'Y'.
+
+       01  WS-EOF-FLAG      PIC X VALUE 'N'.
+           88  WS-END-OF-FILE      VALUE 'Y'.
+
+       01  WS-VALID-FLAG    PIC X VALUE 'Y'.
+           88  WS-VALID-REC        VALUE 'Y'.
+           88  WS-INVALID-REC      VALUE 'N'.
+       01  WS-REJECT-REASON PIC X(20) VALUE SPACES.
+       01  WS-TEST-NUMVAL   PIC S9(4) VALUE ZEROS.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY  PIC 9(4).
+           05  WS-RUN-MM    PIC 9(2).
+           05  WS-RUN-DD    PIC 9(2).
+       01  WS-RUN-DATE-DISPLAY PIC X(10).
+
+       01  WS-REPORT-LINE   PIC X(132).
+       01  WS-COUNT-DISP    PIC ZZZZZZZZZ9.
+       01  WS-READ-COUNT-DISP   PIC ZZZZZZZZZ9.
+       01  WS-REJECT-COUNT-DISP PIC ZZZZZZZZZ9.
+       01  WS-SEQ-DISP          PIC ZZZZZZZZZ9.
 
        PROCEDURE DIVISION.
-           PERFORM WITH TEST AFTER UNTIL WS-NB EQUAL LOW-VALUE
+           PERFORM OPEN-FILES.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-RUN-YYYY '-' WS-RUN-MM '-' WS-RUN-DD
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+
+           PERFORM RESTART-CHECK.
+           PERFORM OPEN-REMAINING-FILES.
+
+           PERFORM WITH TEST AFTER UNTIL WS-END-OF-FILE
                PERFORM INPUT-TREATMENT
-               PERFORM CALC
+               IF NOT WS-END-OF-FILE
+                   PERFORM VALIDATE-INPUT
+                   IF WS-VALID-REC
+                       PERFORM CALC
+                   ELSE
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+                   PERFORM CHECKPOINT-CHECK
+               END-IF
            END-PERFORM.
            PERFORM AFFICHAGE.
+           PERFORM CHECKPOINT-CLEANUP.
+           PERFORM CLOSE-FILES.
            STOP RUN.
-       
+
+       OPEN-FILES.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT EQUAL '00'
+               DISPLAY 'FATAL ERROR - UNABLE TO OPEN MMAREPORT.OUT'
+                   ' STATUS=' WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANS-STATUS NOT EQUAL '00'
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'FATAL ERROR - UNABLE TO OPEN TRANSIN.DAT'
+                   ' STATUS=' WS-TRANS-STATUS
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF.
+
+       OPEN-REMAINING-FILES.
+      *    On a restarted run EXCEPTION-FILE/AUDIT-FILE are extended
+      *    rather than truncated, so rows written before the crash
+      *    stay traceable; RESTART-CHECK sets WS-RESTARTED.
+           IF WS-RESTARTED
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-STATUS NOT EQUAL '00'
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF WS-EXCEPTION-STATUS NOT EQUAL '00'
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'FATAL ERROR - UNABLE TO OPEN MMAEXCEPT.OUT'
+                   ' STATUS=' WS-EXCEPTION-STATUS
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               CLOSE TRANSACTION-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RESULTS-FILE.
+           IF WS-RESULTS-STATUS NOT EQUAL '00'
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'FATAL ERROR - UNABLE TO OPEN MMARESULT.DAT'
+                   ' STATUS=' WS-RESULTS-STATUS
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               CLOSE TRANSACTION-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTARTED
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT EQUAL '00'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT EQUAL '00'
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'FATAL ERROR - UNABLE TO OPEN MMAAUDIT.OUT'
+                   ' STATUS=' WS-AUDIT-STATUS
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               CLOSE TRANSACTION-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE RESULTS-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE TRANSACTION-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE RESULTS-FILE.
+           CLOSE AUDIT-FILE.
+
        INPUT-TREATMENT.
-           ACCEPT WS-IN.
-           IF WS-IN NOT EQUAL SPACES
-               MOVE FUNCTION NUMVAL(WS-IN) TO WS-NB 
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+                   MOVE LOW-VALUE TO WS-NB
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+                   MOVE TRANS-CATEGORY TO WS-REC-CATEGORY
+                   IF WS-REC-CATEGORY EQUAL SPACES
+                       MOVE 'DEFAULT' TO WS-REC-CATEGORY
+                   END-IF
+                   MOVE TRANS-AMOUNT TO WS-IN
+           END-READ.
+
+       VALIDATE-INPUT.
+           SET WS-VALID-REC TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE FUNCTION TEST-NUMVAL(WS-IN) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT EQUAL ZERO
+               SET WS-INVALID-REC TO TRUE
+               MOVE 'NON-NUMERIC' TO WS-REJECT-REASON
            ELSE
-               MOVE LOW-VALUE TO WS-NB.
+               MOVE FUNCTION NUMVAL(WS-IN) TO WS-NB-SIGNED
+               IF WS-NB-SIGNED < 0
+                   SET WS-INVALID-REC TO TRUE
+                   MOVE 'NEGATIVE AMOUNT' TO WS-REJECT-REASON
+               ELSE
+                   IF WS-NB-SIGNED > 999999999999.999999
+                       SET WS-INVALID-REC TO TRUE
+                       MOVE 'OUT OF RANGE' TO WS-REJECT-REASON
+                   ELSE
+                       MOVE WS-NB-SIGNED TO WS-NB
+                   END-IF
+               END-IF
+           END-IF.
 
         CALC.
-           IF WS-NB NOT EQUAL LOW-VALUE
-               IF WS-MAX < WS-NB
-                   MOVE WS-NB TO WS-MAX
+           IF WS-MAX < WS-NB
+               MOVE WS-NB TO WS-MAX
+               MOVE WS-READ-COUNT TO WS-MAX-REC
+           END-IF
+           IF WS-MIN > WS-NB
+               MOVE WS-NB TO WS-MIN
+               MOVE WS-READ-COUNT TO WS-MIN-REC
+           END-IF
+           ADD WS-NB TO WS-TOT
+               ON SIZE ERROR
+                   IF NOT WS-OVERFLOW-DETECTED
+                       PERFORM WRITE-OVERFLOW-WARNING
+                   END-IF
+                   SET WS-OVERFLOW-DETECTED TO TRUE
+                   ADD 1 TO WS-OVERFLOW-COUNT
+           END-ADD.
+           ADD 1     TO WS-COUNT.
+           COMPUTE WS-SUMSQ = WS-SUMSQ + (WS-NB * WS-NB).
+           PERFORM CATEGORY-BREAK.
+           PERFORM WRITE-AUDIT.
+
+       WRITE-OVERFLOW-WARNING.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-READ-COUNT TO WS-SEQ-DISP.
+           STRING 'WARNING: WS-TOT OVERFLOW AT INPUT RECORD '
+               WS-SEQ-DISP
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE EXCEPTION-RECORD FROM WS-REPORT-LINE.
+
+       CATEGORY-BREAK.
+           MOVE ZEROS TO WS-CAT-FOUND-IDX.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-COUNT-ENTRIES
+               IF WS-CAT-CODE(WS-CAT-IDX) EQUAL WS-REC-CATEGORY
+                   MOVE WS-CAT-IDX TO WS-CAT-FOUND-IDX
                END-IF
-               IF WS-MIN > WS-NB
-                   MOVE WS-NB TO WS-MIN
+           END-PERFORM.
+           IF WS-CAT-FOUND-IDX EQUAL ZERO
+               IF WS-CAT-COUNT-ENTRIES < WS-CAT-MAX-ENTRIES
+                   ADD 1 TO WS-CAT-COUNT-ENTRIES
+                   MOVE WS-CAT-COUNT-ENTRIES TO WS-CAT-FOUND-IDX
+                   MOVE WS-REC-CATEGORY TO WS-CAT-CODE(WS-CAT-FOUND-IDX)
+                   MOVE WS-NB TO WS-CAT-MIN(WS-CAT-FOUND-IDX)
+                   MOVE WS-NB TO WS-CAT-MAX(WS-CAT-FOUND-IDX)
+                   MOVE ZEROS TO WS-CAT-TOT(WS-CAT-FOUND-IDX)
+                   MOVE ZEROS TO WS-CAT-CNT(WS-CAT-FOUND-IDX)
+                   MOVE WS-READ-COUNT TO WS-CAT-MINSEQ(WS-CAT-FOUND-IDX)
+                   MOVE WS-READ-COUNT TO WS-CAT-MAXSEQ(WS-CAT-FOUND-IDX)
+               ELSE
+                   SET WS-CAT-OVERFLOW-DETECTED TO TRUE
+                   ADD 1 TO WS-CAT-OVERFLOW-COUNT
+                   EXIT PARAGRAPH
                END-IF
-               ADD WS-NB TO WS-TOT
-               ADD 1     TO WS-COUNT.
+           END-IF.
+           IF WS-CAT-MAX(WS-CAT-FOUND-IDX) < WS-NB
+               MOVE WS-NB TO WS-CAT-MAX(WS-CAT-FOUND-IDX)
+               MOVE WS-READ-COUNT TO WS-CAT-MAXSEQ(WS-CAT-FOUND-IDX)
+           END-IF.
+           IF WS-CAT-MIN(WS-CAT-FOUND-IDX) > WS-NB
+               MOVE WS-NB TO WS-CAT-MIN(WS-CAT-FOUND-IDX)
+               MOVE WS-READ-COUNT TO WS-CAT-MINSEQ(WS-CAT-FOUND-IDX)
+           END-IF.
+           ADD WS-NB TO WS-CAT-TOT(WS-CAT-FOUND-IDX)
+               ON SIZE ERROR
+                   SET WS-CAT-TOT-OVERFLOW-DETECTED TO TRUE
+                   ADD 1 TO WS-CAT-TOT-OVERFLOW-COUNT
+           END-ADD.
+           ADD 1 TO WS-CAT-CNT(WS-CAT-FOUND-IDX).
+
+       WRITE-AUDIT.
+           MOVE WS-READ-COUNT TO AUDIT-SEQ.
+           MOVE WS-IN         TO AUDIT-VALUE.
+           MOVE WS-REC-CATEGORY TO AUDIT-CATEGORY.
+           MOVE WS-RUN-DATE   TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME   TO AUDIT-RUN-TIME.
+           WRITE AUDIT-RECORD.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'REJECTED VALUE: ' WS-IN
+               '  REASON: ' WS-REJECT-REASON
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE EXCEPTION-RECORD FROM WS-REPORT-LINE.
+
+       CHECKPOINT-CHECK.
+           IF WS-CHECKPOINT-EVERY > ZERO
+               DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-EVERY
+                   GIVING WS-SKIP-IDX
+                   REMAINDER WS-CHECKPOINT-REM
+               IF WS-CHECKPOINT-REM EQUAL ZERO
+                   PERFORM CHECKPOINT-SAVE
+               END-IF
+           END-IF.
+
+       CHECKPOINT-SAVE.
+           MOVE WS-READ-COUNT   TO CKPT-READ-COUNT.
+           MOVE WS-COUNT        TO CKPT-COUNT.
+           MOVE WS-TOT          TO CKPT-TOT.
+           MOVE WS-MIN          TO CKPT-MIN.
+           MOVE WS-MAX          TO CKPT-MAX.
+           MOVE WS-MIN-REC      TO CKPT-MIN-REC.
+           MOVE WS-MAX-REC      TO CKPT-MAX-REC.
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           IF WS-SUMSQ > WS-CKPT-SUMSQ-MAX
+               SET WS-SUMSQ-OVERFLOW-DETECTED TO TRUE
+               ADD 1 TO WS-SUMSQ-OVERFLOW-COUNT
+           ELSE
+               MOVE WS-SUMSQ TO CKPT-SUMSQ
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS EQUAL '00' OR '05'
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESTART-CHECK.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS EQUAL '00' OR '05'
+               IF WS-CHECKPOINT-STATUS EQUAL '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           SET WS-RESTARTED     TO TRUE
+                           MOVE CKPT-READ-COUNT TO WS-SKIP-COUNT
+                           MOVE CKPT-COUNT      TO WS-COUNT
+                           MOVE CKPT-TOT        TO WS-TOT
+                           MOVE CKPT-MIN        TO WS-MIN
+                           MOVE CKPT-MAX        TO WS-MAX
+                           MOVE CKPT-MIN-REC    TO WS-MIN-REC
+                           MOVE CKPT-MAX-REC    TO WS-MAX-REC
+                           MOVE CKPT-SUMSQ      TO WS-SUMSQ
+                           MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-SKIP-COUNT > ZERO
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                       OR WS-END-OF-FILE
+                   READ TRANSACTION-FILE
+                       AT END
+                           SET WS-END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-SKIP-ACTUAL
+                   END-READ
+               END-PERFORM
+               MOVE WS-SKIP-ACTUAL TO WS-READ-COUNT
+               IF WS-SKIP-ACTUAL < WS-SKIP-COUNT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING 'WARNING: RESTART INPUT SHORTER THAN'
+                       ' CHECKPOINT EXPECTED - RECORDS READ MAY BE'
+                       ' WRONG'
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               END-IF
+           END-IF.
+
+       CHECKPOINT-CLEANUP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS EQUAL '00' OR '05'
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
        AFFICHAGE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'MIN/MAX/AVERAGE REPORT - RUN DATE: '
+               WS-RUN-DATE-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE WS-READ-COUNT   TO WS-READ-COUNT-DISP.
+           MOVE WS-COUNT        TO WS-COUNT-DISP.
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-DISP.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'RECORDS READ: ' WS-READ-COUNT-DISP
+               '  ACCEPTED: ' WS-COUNT-DISP
+               '  REJECTED: ' WS-REJECT-COUNT-DISP
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+           IF WS-OVERFLOW-DETECTED
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'WARNING: WS-TOT OVERFLOW DETECTED '
+                   WS-OVERFLOW-COUNT ' TIME(S) DURING THIS RUN'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
+           IF WS-CAT-OVERFLOW-DETECTED
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'WARNING: CATEGORY TABLE FULL - '
+                   WS-CAT-OVERFLOW-COUNT
+                   ' RECORD(S) FROM NEW CATEGORIES EXCLUDED FROM'
+                   ' PER-CATEGORY SUBTOTALS'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
+           IF WS-CAT-TOT-OVERFLOW-DETECTED
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'WARNING: CATEGORY TOTAL OVERFLOW DETECTED '
+                   WS-CAT-TOT-OVERFLOW-COUNT
+                   ' TIME(S) DURING THIS RUN'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
+           IF WS-SUMSQ-OVERFLOW-DETECTED
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'WARNING: SUM-OF-SQUARES CHECKPOINT OVERFLOW '
+                   WS-SUMSQ-OVERFLOW-COUNT
+                   ' TIME(S) DURING THIS RUN'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
+           IF WS-COUNT > 0
+               COMPUTE WS-AVG = WS-TOT / WS-COUNT
+               COMPUTE WS-VARIANCE =
+                   (WS-SUMSQ / WS-COUNT) - (WS-AVG * WS-AVG)
+               IF WS-VARIANCE < ZERO
+                   MOVE ZERO TO WS-VARIANCE
+               END-IF
+               COMPUTE WS-STDDEV = FUNCTION SQRT(WS-VARIANCE)
+               MOVE WS-MIN TO WS-AMOUNT-DISP-1
+               MOVE WS-MAX TO WS-AMOUNT-DISP-2
+               MOVE WS-AVG TO WS-AMOUNT-DISP-3
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'MIN: ' WS-AMOUNT-DISP-1
+                   '  MAX: ' WS-AMOUNT-DISP-2
+                   '  AVG: ' WS-AMOUNT-DISP-3
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+               MOVE WS-MIN-REC TO WS-SEQ-DISP
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'MIN PRODUCED BY RECORD #' WS-SEQ-DISP
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               MOVE WS-MAX-REC TO WS-SEQ-DISP
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'MAX PRODUCED BY RECORD #' WS-SEQ-DISP
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+               MOVE WS-STDDEV TO WS-AMOUNT-DISP-4
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'STANDARD DEVIATION: ' WS-AMOUNT-DISP-4
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+               PERFORM CATEGORY-REPORT
+           ELSE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'NO RECORDS PROCESSED - MIN/MAX/AVG NOT AVAILABLE'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
+           PERFORM WRITE-RESULTS-RECORD.
+
+       CATEGORY-REPORT.
+           IF WS-RESTARTED
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'WARNING: RESUMED RUN - PER-CATEGORY SUBTOTALS'
+                   ' INCOMPLETE'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'PER-CATEGORY SUBTOTALS:'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-COUNT-ENTRIES
+               COMPUTE WS-CAT-AVG =
+                   WS-CAT-TOT(WS-CAT-IDX) / WS-CAT-CNT(WS-CAT-IDX)
+               MOVE WS-CAT-MIN(WS-CAT-IDX) TO WS-AMOUNT-DISP-1
+               MOVE WS-CAT-MAX(WS-CAT-IDX) TO WS-AMOUNT-DISP-2
+               MOVE WS-CAT-AVG             TO WS-AMOUNT-DISP-3
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING '  CATEGORY: ' WS-CAT-CODE(WS-CAT-IDX)
+                   '  MIN: ' WS-AMOUNT-DISP-1
+                   '  MAX: ' WS-AMOUNT-DISP-2
+                   '  AVG: ' WS-AMOUNT-DISP-3
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-PERFORM.
+
+       WRITE-RESULTS-RECORD.
+           MOVE WS-RUN-DATE TO RESULTS-RUN-DATE.
+           MOVE WS-RUN-TIME TO RESULTS-RUN-TIME.
            IF WS-COUNT > 0
-               COMPUTE WS-AVG = WS-TOT/WS-COUNT
-               DISPLAY WS-MIN ' ' WS-MAX ' ' WS-AVG.
+               MOVE WS-MIN    TO RESULTS-MIN
+               MOVE WS-MAX    TO RESULTS-MAX
+               MOVE WS-AVG    TO RESULTS-AVG
+               MOVE WS-STDDEV TO RESULTS-STDDEV
+           ELSE
+      *    WS-MIN/WS-MAX start at HIGH-VALUE/LOW-VALUE sentinels, not
+      *    valid DISPLAY-numeric zero bytes - write real zeros instead
+      *    of copying the sentinels into a file other jobs will read.
+               MOVE ZEROS TO RESULTS-MIN RESULTS-MAX RESULTS-AVG
+                   RESULTS-STDDEV
+           END-IF.
+           MOVE WS-COUNT TO RESULTS-COUNT.
+           IF WS-OVERFLOW-DETECTED OR WS-CAT-OVERFLOW-DETECTED
+                   OR WS-CAT-TOT-OVERFLOW-DETECTED
+                   OR WS-SUMSQ-OVERFLOW-DETECTED
+               MOVE 'Y' TO RESULTS-OVERFLOW-FLAG
+           ELSE
+               MOVE 'N' TO RESULTS-OVERFLOW-FLAG
+           END-IF.
+           WRITE MMA-RESULTS-RECORD.
 
