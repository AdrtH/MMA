@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MMACALC.
+       AUTHOR. Adrien.
+
+      *Callable min/max/average subroutine (request 008). The batch
+      *driver in mma.cbl keeps PROGRAM-ID MinMaxAverage, so this is a
+      *separate module rather than a second program literally named
+      *MINMAXAVERAGE - GnuCOBOL matches CALL literals to PROGRAM-ID
+      *case-insensitively, and two programs sharing that name would
+      *collide. Other suite programs that want the core min/max/avg
+      *logic without the file I/O call this module instead.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CALC-IDX          PIC 9(10) USAGE IS COMP.
+
+       LINKAGE SECTION.
+       01  LK-TABLE-COUNT       PIC 9(10).
+       01  LK-VALUE-TABLE.
+           05  LK-VALUE         PIC 9(12)V9(6) OCCURS 1 TO 100000 TIMES
+                                    DEPENDING ON LK-TABLE-COUNT.
+       01  LK-MIN               PIC 9(12)V9(6).
+       01  LK-MAX               PIC 9(12)V9(6).
+       01  LK-AVG               PIC 9(12)V9(6).
+       01  LK-COUNT             PIC 9(10).
+       01  LK-OVERFLOW-FLAG     PIC X.
+           88  LK-OVERFLOW-DETECTED  VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LK-TABLE-COUNT LK-VALUE-TABLE
+               LK-MIN LK-MAX LK-AVG LK-COUNT LK-OVERFLOW-FLAG.
+       MAIN-LOGIC.
+           MOVE ZEROS TO LK-MIN LK-MAX LK-AVG LK-COUNT.
+           MOVE 'N' TO LK-OVERFLOW-FLAG.
+           IF LK-TABLE-COUNT > ZERO
+               MOVE LK-VALUE(1) TO LK-MIN
+               MOVE LK-VALUE(1) TO LK-MAX
+               PERFORM VARYING WS-CALC-IDX FROM 1 BY 1
+                       UNTIL WS-CALC-IDX > LK-TABLE-COUNT
+                   IF LK-VALUE(WS-CALC-IDX) < LK-MIN
+                       MOVE LK-VALUE(WS-CALC-IDX) TO LK-MIN
+                   END-IF
+                   IF LK-VALUE(WS-CALC-IDX) > LK-MAX
+                       MOVE LK-VALUE(WS-CALC-IDX) TO LK-MAX
+                   END-IF
+                   ADD LK-VALUE(WS-CALC-IDX) TO LK-AVG
+                       ON SIZE ERROR
+                           SET LK-OVERFLOW-DETECTED TO TRUE
+                   END-ADD
+               END-PERFORM
+               MOVE LK-TABLE-COUNT TO LK-COUNT
+               DIVIDE LK-AVG BY LK-TABLE-COUNT GIVING LK-AVG
+           END-IF.
+           GOBACK.
